@@ -0,0 +1,14 @@
+//CALCBLD  JOB (ACCTNO),'CALC BUILD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* CALCBLD  -- COMPILE/LINK-EDIT THE CALCULATOR LOAD MODULES.
+//*
+//* RUN ONLY WHEN CalculatorTest, CALCSUITE, CALCRECON, Calculator,
+//* OR ANY COPYBOOK THEY COPY HAS CHANGED AND BEEN PROMOTED. THE
+//* NIGHTLY STREAM (CALCNITE) DOES NOT COMPILE -- IT RUNS WHATEVER
+//* LOAD MODULES THIS JOB LAST BUILT INTO ./bin.
+//*--------------------------------------------------------------*
+//BUILD    EXEC PGM=BPXBATCH,
+//         PARM='SH /calc/scripts/build_calc.sh'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
