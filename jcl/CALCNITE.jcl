@@ -0,0 +1,28 @@
+//CALCNITE JOB (ACCTNO),'CALC NIGHTLY VERIFY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* CALCNITE  -- NIGHTLY CALCULATOR VERIFICATION / RECONCILIATION.
+//*
+//* SCHEDULED TO RUN AFTER JOBADDX, THE UPSTREAM EXTRACT JOB THAT
+//* BUILDS THE DAY'S ADDTESTS.DAT ADDITION TEST CASES. THE
+//* PRODUCTION SCHEDULER TRIGGERS THIS JOB ONLY ON SUCCESSFUL
+//* (RC 0) COMPLETION OF JOBADDX; IT IS NOT SUBMITTED STANDALONE.
+//*
+//* STEP SUITE  RUNS CALCSUITE, WHICH IN TURN RUNS EVERY CALCULATOR
+//*             REGRESSION CHECK (ADDITION, SUBTRACTION,
+//*             MULTIPLICATION, DIVISION) AND CHECKPOINTS EACH ONE
+//*             AS IT COMPLETES SO A RESTART SKIPS FINISHED STEPS.
+//* STEP RECON  THE PARALLEL-RUN RECONCILIATION REPORT AGAINST THE
+//*             LEGACY MANUAL FIGURES. BYPASSED UNLESS STEP SUITE
+//*             ENDED WITH RETURN CODE 0, SO A BROKEN CALCULATOR
+//*             NEVER REACHES THE CUTOVER SIGN-OFF REPORT.
+//*--------------------------------------------------------------*
+//SUITE    EXEC PGM=BPXBATCH,
+//         PARM='SH /calc/scripts/run_calcsuite.sh'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//RECON    EXEC PGM=BPXBATCH,COND=(0,NE,SUITE),
+//         PARM='SH /calc/scripts/run_calcrecon.sh'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
