@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalculatorRecon.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LEGACY-TEST-FILE ASSIGN TO "LEGACY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LEGACY-FILE-STATUS.
+    SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+    SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LEGACY-TEST-FILE.
+    COPY LEGCASE.
+
+FD  RECON-REPORT-FILE.
+    COPY RECONRPT.
+
+FD  CALC-PARM-FILE.
+    COPY CALCPARM.
+
+WORKING-STORAGE SECTION.
+COPY CALCLINK.
+
+01 WS-LEGACY-FILE-STATUS PIC X(2).
+01 WS-LEGACY-EOF         PIC X(1) VALUE "N".
+01 WS-REPORT-FILE-STATUS PIC X(2).
+
+*> Defaults to exact-match (zero tolerance) unless overridden by a
+*> "CALCRECON" record in CALCPARM.DAT, the same way DIV-TOLERANCE is
+*> overridden for TestDivision.
+01 WS-RECON-THRESHOLD    PIC 9(4) VALUE ZERO.
+01 WS-RECON-DIFF         PIC S9(6).
+
+01 WS-PARM-FILE-STATUS   PIC X(2).
+01 WS-PARM-EOF           PIC X(1) VALUE "N".
+
+01 WS-TOTAL-COUNT        PIC 9(6) VALUE ZERO.
+01 WS-DISCREPANCY-COUNT  PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+    DISPLAY "Running CALCRECON...".
+
+    PERFORM LoadParameters.
+
+    OPEN INPUT LEGACY-TEST-FILE.
+    IF WS-LEGACY-FILE-STATUS = "35"
+        DISPLAY "LEGACY.DAT not found, nothing to reconcile."
+    ELSE
+        OPEN OUTPUT RECON-REPORT-FILE
+
+        MOVE "N" TO WS-LEGACY-EOF
+        PERFORM UNTIL WS-LEGACY-EOF = "Y"
+            READ LEGACY-TEST-FILE
+                AT END
+                    MOVE "Y" TO WS-LEGACY-EOF
+                NOT AT END
+                    PERFORM ReconcileCase
+            END-READ
+        END-PERFORM
+
+        CLOSE LEGACY-TEST-FILE
+        CLOSE RECON-REPORT-FILE
+    END-IF.
+
+    DISPLAY "CALCRECON finished.".
+    DISPLAY "Results: " WS-TOTAL-COUNT " compared, "
+        WS-DISCREPANCY-COUNT " discrepancies.".
+
+    IF WS-DISCREPANCY-COUNT > ZERO
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+    STOP RUN.
+
+LoadParameters.
+
+    OPEN INPUT CALC-PARM-FILE.
+    IF WS-PARM-FILE-STATUS = "35"
+        DISPLAY "CALCPARM.DAT not found, using exact-match threshold."
+    ELSE
+        MOVE "N" TO WS-PARM-EOF
+        PERFORM UNTIL WS-PARM-EOF = "Y"
+            READ CALC-PARM-FILE
+                AT END
+                    MOVE "Y" TO WS-PARM-EOF
+                NOT AT END
+                    PERFORM StoreParameter
+            END-READ
+        END-PERFORM
+        CLOSE CALC-PARM-FILE
+    END-IF.
+
+StoreParameter.
+
+    EVALUATE PARM-TEST-ID
+        WHEN "CALCRECON"
+            MOVE PARM-TOLERANCE TO WS-RECON-THRESHOLD
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+ReconcileCase.
+
+    ADD 1 TO WS-TOTAL-COUNT.
+
+*>  GnuCOBOL's SUBTRACT ... GIVING does not raise ON SIZE ERROR when an
+*>  unsigned result would go negative -- it silently stores the
+*>  absolute value -- so, like TestSubtraction in CALCTPRC.cpy, a
+*>  legacy subtraction case that would go negative has to be rejected
+*>  here before the CALL, not detected afterward via RESULT-STATUS.
+    IF LEGACY-OPERATION = "S" AND LEGACY-NUM2 > LEGACY-NUM1
+        ADD 1 TO WS-DISCREPANCY-COUNT
+        MOVE LEGACY-NUM1      TO RPT-NUM1
+        MOVE LEGACY-NUM2      TO RPT-NUM2
+        MOVE LEGACY-OPERATION TO RPT-OPERATION
+        MOVE LEGACY-RESULT    TO RPT-LEGACY-RESULT
+        MOVE ZERO             TO RPT-CALC-RESULT
+        MOVE ZERO             TO RPT-DIFFERENCE
+        MOVE "NEGTV"          TO RPT-STATUS
+        WRITE RECON-REPORT-RECORD
+        DISPLAY "Discrepancy: " LEGACY-NUM1 " " LEGACY-OPERATION " "
+            LEGACY-NUM2 " legacy=" LEGACY-RESULT
+            " - negative result rejected, not recalculated"
+    ELSE
+        MOVE LEGACY-NUM1      TO RESULT-NUM1
+        MOVE LEGACY-NUM2      TO RESULT-NUM2
+        MOVE LEGACY-OPERATION TO RESULT-OPERATION
+
+        CALL 'Calculator' USING CALC-PARMS
+
+        IF RESULT-OVERFLOW
+            ADD 1 TO WS-DISCREPANCY-COUNT
+            MOVE LEGACY-NUM1      TO RPT-NUM1
+            MOVE LEGACY-NUM2      TO RPT-NUM2
+            MOVE LEGACY-OPERATION TO RPT-OPERATION
+            MOVE LEGACY-RESULT    TO RPT-LEGACY-RESULT
+            MOVE ZERO             TO RPT-CALC-RESULT
+            MOVE ZERO             TO RPT-DIFFERENCE
+            MOVE "OVFLW"          TO RPT-STATUS
+            WRITE RECON-REPORT-RECORD
+            DISPLAY "Discrepancy: " LEGACY-NUM1 " " LEGACY-OPERATION " "
+                LEGACY-NUM2 " legacy=" LEGACY-RESULT
+                " calc=overflow"
+        ELSE
+            COMPUTE WS-RECON-DIFF = RESULT-RESULT - LEGACY-RESULT
+            IF FUNCTION ABS(WS-RECON-DIFF) > WS-RECON-THRESHOLD
+                ADD 1 TO WS-DISCREPANCY-COUNT
+                MOVE LEGACY-NUM1      TO RPT-NUM1
+                MOVE LEGACY-NUM2      TO RPT-NUM2
+                MOVE LEGACY-OPERATION TO RPT-OPERATION
+                MOVE LEGACY-RESULT    TO RPT-LEGACY-RESULT
+                MOVE RESULT-RESULT    TO RPT-CALC-RESULT
+                MOVE WS-RECON-DIFF    TO RPT-DIFFERENCE
+                MOVE "DIFF"           TO RPT-STATUS
+                WRITE RECON-REPORT-RECORD
+                DISPLAY "Discrepancy: " LEGACY-NUM1 " " LEGACY-OPERATION " "
+                    LEGACY-NUM2 " legacy=" LEGACY-RESULT " calc="
+                    RESULT-RESULT
+            END-IF
+        END-IF
+    END-IF.
