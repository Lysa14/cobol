@@ -1,39 +1,64 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculatorTest.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ADDITION-TEST-FILE ASSIGN TO "ADDTESTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ADDITION-FILE-STATUS.
+    SELECT CALC-LOG-FILE ASSIGN TO "CALCTEST.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-FILE-STATUS.
+    SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ADDITION-TEST-FILE.
+    COPY ADDTCASE.
+
+FD  CALC-LOG-FILE.
+    COPY CALCLOG.
+
+FD  CALC-PARM-FILE.
+    COPY CALCPARM.
+
 WORKING-STORAGE SECTION.
-01 NUM1            PIC 9(5) VALUE 5.
-01 NUM2            PIC 9(5) VALUE 7.
-01 EXPECTED-RESULT PIC 9(6) VALUE 12.
-01 ACTUAL-RESULT   PIC 9(6).
+COPY CALCLINK.
+COPY CALCTWS.
 
 PROCEDURE DIVISION.
 
     DISPLAY "Running CalculatorTest...".
 
-    PERFORM TestAddition.
+    PERFORM LoadParameters.
 
-    DISPLAY "CalculatorTest finished.".
+    OPEN EXTEND CALC-LOG-FILE.
+    IF WS-LOG-FILE-STATUS = "35"
+        OPEN OUTPUT CALC-LOG-FILE
+        CLOSE CALC-LOG-FILE
+        OPEN EXTEND CALC-LOG-FILE
+    END-IF.
 
-    STOP RUN.
-
-TestAddition.
-
-    DISPLAY "Running TestAddition...".
-    MOVE NUM1 TO RESULT-NUM1.
-    MOVE NUM2 TO RESULT-NUM2.
+    PERFORM TestAddition.
+    PERFORM TestSubtraction.
+    PERFORM TestMultiplication.
+    PERFORM TestDivision.
 
-    CALL 'Calculator' USING RESULT-NUM1 RESULT-NUM2.
+    CLOSE CALC-LOG-FILE.
 
-    ADD RESULT-RESULT TO ACTUAL-RESULT.
+    DISPLAY "CalculatorTest finished.".
+    DISPLAY "Results: " WS-PASS-COUNT " passed, " WS-FAIL-COUNT
+        " failed.".
 
-    IF ACTUAL-RESULT EQUAL TO EXPECTED-RESULT
-        DISPLAY "TestAddition Passed"
+    IF WS-FAIL-COUNT > ZERO
+        MOVE 8 TO RETURN-CODE
     ELSE
-        DISPLAY "TestAddition Failed".
-
-    DISPLAY "TestAddition finished.".
+        MOVE 0 TO RETURN-CODE
+    END-IF.
 
-    EXIT PROGRAM.
+    STOP RUN.
 
+COPY CALCTPRC.
