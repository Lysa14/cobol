@@ -0,0 +1,189 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalculatorSuite.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ADDITION-TEST-FILE ASSIGN TO "ADDTESTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ADDITION-FILE-STATUS.
+    SELECT CALC-LOG-FILE ASSIGN TO "CALCTEST.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CALCSUITE.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ADDITION-TEST-FILE.
+    COPY ADDTCASE.
+
+FD  CALC-LOG-FILE.
+    COPY CALCLOG.
+
+FD  CHECKPOINT-FILE.
+    COPY CALCCKPT.
+
+FD  CALC-PARM-FILE.
+    COPY CALCPARM.
+
+WORKING-STORAGE SECTION.
+COPY CALCLINK.
+COPY CALCTWS.
+
+01 WS-CKPT-FILE-STATUS PIC X(2).
+01 WS-CKPT-EOF         PIC X(1) VALUE "N".
+01 WS-CURRENT-STEP     PIC X(20).
+
+*> Snapshot of WS-PASS-COUNT/WS-FAIL-COUNT taken before each step runs,
+*> so AppendCheckpoint can record that step's own delta rather than the
+*> running total -- a restart that skips the step folds the recorded
+*> delta back into the totals instead of losing the step's outcome.
+01 WS-STEP-PASS-BEFORE PIC 9(4).
+01 WS-STEP-FAIL-BEFORE PIC 9(4).
+
+01 WS-STEP-DONE-FLAGS.
+    05 WS-ADD-STEP-DONE PIC X(1) VALUE "N".
+       88 ADD-STEP-DONE VALUE "Y".
+    05 WS-SUB-STEP-DONE PIC X(1) VALUE "N".
+       88 SUB-STEP-DONE VALUE "Y".
+    05 WS-MUL-STEP-DONE PIC X(1) VALUE "N".
+       88 MUL-STEP-DONE VALUE "Y".
+    05 WS-DIV-STEP-DONE PIC X(1) VALUE "N".
+       88 DIV-STEP-DONE VALUE "Y".
+
+PROCEDURE DIVISION.
+
+    DISPLAY "Running CALCSUITE...".
+
+    PERFORM LoadParameters.
+    PERFORM LoadCheckpoint.
+
+    OPEN EXTEND CALC-LOG-FILE.
+    IF WS-LOG-FILE-STATUS = "35"
+        OPEN OUTPUT CALC-LOG-FILE
+        CLOSE CALC-LOG-FILE
+        OPEN EXTEND CALC-LOG-FILE
+    END-IF.
+
+    OPEN EXTEND CHECKPOINT-FILE.
+    IF WS-CKPT-FILE-STATUS = "35"
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        OPEN EXTEND CHECKPOINT-FILE
+    END-IF.
+
+    IF ADD-STEP-DONE
+        DISPLAY "TestAddition already complete, skipping."
+    ELSE
+        MOVE WS-PASS-COUNT TO WS-STEP-PASS-BEFORE
+        MOVE WS-FAIL-COUNT TO WS-STEP-FAIL-BEFORE
+        PERFORM TestAddition
+        MOVE "TestAddition" TO WS-CURRENT-STEP
+        PERFORM AppendCheckpoint
+    END-IF.
+
+    IF SUB-STEP-DONE
+        DISPLAY "TestSubtraction already complete, skipping."
+    ELSE
+        MOVE WS-PASS-COUNT TO WS-STEP-PASS-BEFORE
+        MOVE WS-FAIL-COUNT TO WS-STEP-FAIL-BEFORE
+        PERFORM TestSubtraction
+        MOVE "TestSubtraction" TO WS-CURRENT-STEP
+        PERFORM AppendCheckpoint
+    END-IF.
+
+    IF MUL-STEP-DONE
+        DISPLAY "TestMultiplication already complete, skipping."
+    ELSE
+        MOVE WS-PASS-COUNT TO WS-STEP-PASS-BEFORE
+        MOVE WS-FAIL-COUNT TO WS-STEP-FAIL-BEFORE
+        PERFORM TestMultiplication
+        MOVE "TestMultiplication" TO WS-CURRENT-STEP
+        PERFORM AppendCheckpoint
+    END-IF.
+
+    IF DIV-STEP-DONE
+        DISPLAY "TestDivision already complete, skipping."
+    ELSE
+        MOVE WS-PASS-COUNT TO WS-STEP-PASS-BEFORE
+        MOVE WS-FAIL-COUNT TO WS-STEP-FAIL-BEFORE
+        PERFORM TestDivision
+        MOVE "TestDivision" TO WS-CURRENT-STEP
+        PERFORM AppendCheckpoint
+    END-IF.
+
+    CLOSE CALC-LOG-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+*>  The suite ran every step this time through, so reset the
+*>  checkpoint file for the next full run instead of leaving behind
+*>  records that would cause a future run to skip everything.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+    DISPLAY "CALCSUITE finished.".
+    DISPLAY "Results: " WS-PASS-COUNT " passed, " WS-FAIL-COUNT
+        " failed.".
+
+    IF WS-FAIL-COUNT > ZERO
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+
+    STOP RUN.
+
+LoadCheckpoint.
+
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-FILE-STATUS = "35"
+        DISPLAY "No prior CALCSUITE checkpoint found, running full suite."
+    ELSE
+        MOVE "N" TO WS-CKPT-EOF
+        PERFORM UNTIL WS-CKPT-EOF = "Y"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE "Y" TO WS-CKPT-EOF
+                NOT AT END
+                    PERFORM MarkStepDone
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+MarkStepDone.
+
+*>  Fold the checkpointed step's own pass/fail counts back into the
+*>  running totals before skipping it, so a restart's final RC still
+*>  reflects a step that failed before the abend that forced the
+*>  restart -- not just the steps actually re-run this time.
+    ADD CKPT-PASS-COUNT TO WS-PASS-COUNT.
+    ADD CKPT-FAIL-COUNT TO WS-FAIL-COUNT.
+
+    EVALUATE CKPT-STEP-NAME
+        WHEN "TestAddition"
+            MOVE "Y" TO WS-ADD-STEP-DONE
+        WHEN "TestSubtraction"
+            MOVE "Y" TO WS-SUB-STEP-DONE
+        WHEN "TestMultiplication"
+            MOVE "Y" TO WS-MUL-STEP-DONE
+        WHEN "TestDivision"
+            MOVE "Y" TO WS-DIV-STEP-DONE
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+AppendCheckpoint.
+
+    MOVE WS-CURRENT-STEP TO CKPT-STEP-NAME.
+    MOVE "COMPLETE"      TO CKPT-STATUS.
+    COMPUTE CKPT-PASS-COUNT = WS-PASS-COUNT - WS-STEP-PASS-BEFORE.
+    COMPUTE CKPT-FAIL-COUNT = WS-FAIL-COUNT - WS-STEP-FAIL-BEFORE.
+    WRITE CKPT-RECORD.
+
+COPY CALCTPRC.
