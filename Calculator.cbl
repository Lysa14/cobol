@@ -0,0 +1,43 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Calculator.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+COPY CALCLINK.
+
+PROCEDURE DIVISION USING CALC-PARMS.
+
+    MOVE "0" TO RESULT-STATUS.
+
+    EVALUATE RESULT-OPERATION
+        WHEN "A"
+            ADD RESULT-NUM1 RESULT-NUM2 GIVING RESULT-RESULT
+                ON SIZE ERROR
+                    MOVE ZERO TO RESULT-RESULT
+                    MOVE "9" TO RESULT-STATUS
+            END-ADD
+        WHEN "S"
+            SUBTRACT RESULT-NUM2 FROM RESULT-NUM1 GIVING RESULT-RESULT
+                ON SIZE ERROR
+                    MOVE ZERO TO RESULT-RESULT
+                    MOVE "9" TO RESULT-STATUS
+            END-SUBTRACT
+        WHEN "M"
+            MULTIPLY RESULT-NUM1 BY RESULT-NUM2 GIVING RESULT-RESULT
+                ON SIZE ERROR
+                    MOVE ZERO TO RESULT-RESULT
+                    MOVE "9" TO RESULT-STATUS
+            END-MULTIPLY
+        WHEN "D"
+            DIVIDE RESULT-NUM1 BY RESULT-NUM2 GIVING RESULT-RESULT
+                ON SIZE ERROR
+                    MOVE ZERO TO RESULT-RESULT
+                    MOVE "9" TO RESULT-STATUS
+            END-DIVIDE
+        WHEN OTHER
+            MOVE ZERO TO RESULT-RESULT
+    END-EVALUATE.
+
+    EXIT PROGRAM.
