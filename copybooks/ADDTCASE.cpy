@@ -0,0 +1,6 @@
+*> Record layout for the addition regression test-case file read by
+*> TestAddition. One record per operand pair/expected-result case.
+01  ADDITION-TEST-RECORD.
+    05  ADDCASE-NUM1            PIC 9(5).
+    05  ADDCASE-NUM2            PIC 9(5).
+    05  ADDCASE-EXPECTED-RESULT PIC 9(6).
