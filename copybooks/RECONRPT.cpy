@@ -0,0 +1,16 @@
+*> Record layout for the CALCRECON discrepancy report. One record is
+*> written per legacy case where the fresh Calculator result disagrees
+*> with the legacy figure by more than the reconciliation threshold, or
+*> where the case could not be freshly calculated at all. RPT-STATUS
+*> distinguishes an ordinary figure mismatch ("DIFF") from a case
+*> Calculator overflowed on ("OVFLW") or a subtraction CALCRECON
+*> refused to run because it would go negative ("NEGTV"), so the report
+*> reader isn't left assuming every row is a true recalculation.
+01  RECON-REPORT-RECORD.
+    05  RPT-NUM1            PIC 9(5).
+    05  RPT-NUM2            PIC 9(5).
+    05  RPT-OPERATION       PIC X(1).
+    05  RPT-LEGACY-RESULT   PIC 9(6).
+    05  RPT-CALC-RESULT     PIC 9(6).
+    05  RPT-DIFFERENCE      PIC S9(6).
+    05  RPT-STATUS          PIC X(6).
