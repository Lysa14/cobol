@@ -0,0 +1,310 @@
+*> Shared PROCEDURE DIVISION paragraphs for the calculator regression
+*> checks. COPYed by both testCalculator.cbl and CALCSUITE.cbl so a fix
+*> to one program's test logic (e.g. how a Calculator overflow is
+*> reported) can't be applied to only one of the two copies. Each
+*> paragraph is PERFORMed by the host program's own mainline; nothing
+*> here is a program in its own right, so it relies on the host's
+*> COPY CALCLINK and COPY CALCTWS working-storage and on its own
+*> CALC-PARM-FILE/CALC-LOG-FILE declarations.
+LoadParameters.
+
+    OPEN INPUT CALC-PARM-FILE.
+    IF WS-PARM-FILE-STATUS = "35"
+        DISPLAY "CALCPARM.DAT not found, using built-in defaults."
+    ELSE
+        MOVE "N" TO WS-PARM-EOF
+        PERFORM UNTIL WS-PARM-EOF = "Y"
+            READ CALC-PARM-FILE
+                AT END
+                    MOVE "Y" TO WS-PARM-EOF
+                NOT AT END
+                    PERFORM StoreParameter
+            END-READ
+        END-PERFORM
+        CLOSE CALC-PARM-FILE
+    END-IF.
+
+StoreParameter.
+
+    EVALUATE PARM-TEST-ID
+        WHEN "TestSubtraction"
+            MOVE PARM-EXPECTED-RESULT TO SUB-EXPECTED-RESULT
+        WHEN "TestMultiplication"
+            MOVE PARM-EXPECTED-RESULT TO MUL-EXPECTED-RESULT
+        WHEN "TestDivision"
+            MOVE PARM-EXPECTED-RESULT TO DIV-EXPECTED-RESULT
+            MOVE PARM-TOLERANCE       TO DIV-TOLERANCE
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+TestAddition.
+
+    DISPLAY "Running TestAddition...".
+
+    OPEN INPUT ADDITION-TEST-FILE.
+    IF WS-ADDITION-FILE-STATUS = "35"
+        DISPLAY "ADDTESTS.DAT not found, skipping TestAddition."
+    ELSE
+        MOVE "N" TO WS-ADDITION-EOF
+
+        PERFORM UNTIL WS-ADDITION-EOF = "Y"
+            READ ADDITION-TEST-FILE
+                AT END
+                    MOVE "Y" TO WS-ADDITION-EOF
+                NOT AT END
+                    PERFORM TestAdditionCase
+            END-READ
+        END-PERFORM
+
+        CLOSE ADDITION-TEST-FILE
+    END-IF.
+
+    DISPLAY "TestAddition finished.".
+
+TestAdditionCase.
+
+    MOVE ADDCASE-NUM1 TO RESULT-NUM1.
+    MOVE ADDCASE-NUM2 TO RESULT-NUM2.
+    MOVE "A"          TO RESULT-OPERATION.
+    MOVE ZERO         TO ACTUAL-RESULT.
+
+    CALL 'Calculator' USING CALC-PARMS.
+
+    MOVE "TestAddition"          TO LOG-TEST-NAME.
+    MOVE ADDCASE-NUM1            TO LOG-NUM1.
+    MOVE ADDCASE-NUM2            TO LOG-NUM2.
+    MOVE ADDCASE-EXPECTED-RESULT TO LOG-EXPECTED-RESULT.
+
+    IF RESULT-OVERFLOW
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "OVFLW" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestAddition Failed for " ADDCASE-NUM1 " + "
+            ADDCASE-NUM2 " - overflow"
+    ELSE
+        MOVE RESULT-RESULT TO ACTUAL-RESULT
+        MOVE ACTUAL-RESULT TO LOG-ACTUAL-RESULT
+        IF ACTUAL-RESULT EQUAL TO ADDCASE-EXPECTED-RESULT
+            ADD 1 TO WS-PASS-COUNT
+            MOVE "PASS" TO LOG-STATUS
+            DISPLAY "TestAddition Passed for " ADDCASE-NUM1
+                " + " ADDCASE-NUM2
+        ELSE
+            ADD 1 TO WS-FAIL-COUNT
+            MOVE "FAIL" TO LOG-STATUS
+            DISPLAY "TestAddition Failed for " ADDCASE-NUM1
+                " + " ADDCASE-NUM2 " - expected "
+                ADDCASE-EXPECTED-RESULT " got " ACTUAL-RESULT
+        END-IF
+    END-IF.
+
+    PERFORM LogResult.
+
+TestSubtraction.
+
+    DISPLAY "Running TestSubtraction...".
+
+    MOVE "TestSubtraction"    TO LOG-TEST-NAME.
+    MOVE SUB-NUM1              TO LOG-NUM1.
+    MOVE SUB-NUM2              TO LOG-NUM2.
+    MOVE SUB-EXPECTED-RESULT   TO LOG-EXPECTED-RESULT.
+
+    IF SUB-NUM2 > SUB-NUM1
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "NEGTV" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestSubtraction Failed - negative result rejected"
+    ELSE
+        MOVE SUB-NUM1 TO RESULT-NUM1
+        MOVE SUB-NUM2 TO RESULT-NUM2
+        MOVE "S"      TO RESULT-OPERATION
+
+        CALL 'Calculator' USING CALC-PARMS
+
+        IF RESULT-OVERFLOW
+            ADD 1 TO WS-FAIL-COUNT
+            MOVE "OVFLW" TO LOG-STATUS
+            MOVE ZERO TO LOG-ACTUAL-RESULT
+            DISPLAY "TestSubtraction Failed - overflow"
+        ELSE
+            MOVE RESULT-RESULT TO ACTUAL-RESULT
+            MOVE ACTUAL-RESULT TO LOG-ACTUAL-RESULT
+            IF ACTUAL-RESULT EQUAL TO SUB-EXPECTED-RESULT
+                ADD 1 TO WS-PASS-COUNT
+                MOVE "PASS" TO LOG-STATUS
+                DISPLAY "TestSubtraction Passed"
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                MOVE "FAIL" TO LOG-STATUS
+                DISPLAY "TestSubtraction Failed"
+            END-IF
+        END-IF
+    END-IF.
+
+    PERFORM LogResult.
+
+*>  A second case, with the operands reversed, so the negative-result
+*>  guard above actually has something to reject: SUB-NUM1/SUB-NUM2
+*>  alone can never drive it, since neither is ever loaded larger than
+*>  the other.
+    MOVE "TestSubtraction-Neg" TO LOG-TEST-NAME.
+    MOVE SUB-NEG-NUM1          TO LOG-NUM1.
+    MOVE SUB-NEG-NUM2          TO LOG-NUM2.
+    MOVE ZERO                  TO LOG-EXPECTED-RESULT.
+
+    IF SUB-NEG-NUM2 > SUB-NEG-NUM1
+        ADD 1 TO WS-PASS-COUNT
+        MOVE "PASS" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestSubtraction-Neg Passed - negative result rejected"
+    ELSE
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "FAIL" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestSubtraction-Neg Failed - guard did not reject"
+    END-IF.
+
+    PERFORM LogResult.
+
+    DISPLAY "TestSubtraction finished.".
+
+TestMultiplication.
+
+    DISPLAY "Running TestMultiplication...".
+
+    MOVE "TestMultiplication" TO LOG-TEST-NAME.
+    MOVE MUL-NUM1              TO LOG-NUM1.
+    MOVE MUL-NUM2              TO LOG-NUM2.
+    MOVE MUL-EXPECTED-RESULT   TO LOG-EXPECTED-RESULT.
+
+    MOVE MUL-NUM1 TO RESULT-NUM1.
+    MOVE MUL-NUM2 TO RESULT-NUM2.
+    MOVE "M"      TO RESULT-OPERATION.
+
+    CALL 'Calculator' USING CALC-PARMS.
+
+    IF RESULT-OVERFLOW
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "OVFLW" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestMultiplication Failed - overflow"
+    ELSE
+        MOVE RESULT-RESULT TO ACTUAL-RESULT
+        MOVE ACTUAL-RESULT TO LOG-ACTUAL-RESULT
+        IF ACTUAL-RESULT EQUAL TO MUL-EXPECTED-RESULT
+            ADD 1 TO WS-PASS-COUNT
+            MOVE "PASS" TO LOG-STATUS
+            DISPLAY "TestMultiplication Passed"
+        ELSE
+            ADD 1 TO WS-FAIL-COUNT
+            MOVE "FAIL" TO LOG-STATUS
+            DISPLAY "TestMultiplication Failed"
+        END-IF
+    END-IF.
+
+    PERFORM LogResult.
+
+*>  A second case, large enough that the product is guaranteed to
+*>  overflow RESULT-RESULT PIC 9(6), so Calculator's SIZE ERROR trap
+*>  actually gets exercised: MUL-NUM1/MUL-NUM2 alone never come close.
+    MOVE "TestMultOverflow" TO LOG-TEST-NAME.
+    MOVE MUL-OVF-NUM1             TO LOG-NUM1.
+    MOVE MUL-OVF-NUM2             TO LOG-NUM2.
+    MOVE ZERO                     TO LOG-EXPECTED-RESULT.
+
+    MOVE MUL-OVF-NUM1 TO RESULT-NUM1.
+    MOVE MUL-OVF-NUM2 TO RESULT-NUM2.
+    MOVE "M"          TO RESULT-OPERATION.
+
+    CALL 'Calculator' USING CALC-PARMS.
+
+    IF RESULT-OVERFLOW
+        ADD 1 TO WS-PASS-COUNT
+        MOVE "PASS" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestMultOverflow Passed - overflow detected"
+    ELSE
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "FAIL" TO LOG-STATUS
+        MOVE RESULT-RESULT TO LOG-ACTUAL-RESULT
+        DISPLAY "TestMultOverflow Failed - overflow not detected"
+    END-IF.
+
+    PERFORM LogResult.
+
+    DISPLAY "TestMultiplication finished.".
+
+TestDivision.
+
+    DISPLAY "Running TestDivision...".
+
+    MOVE "TestDivision"     TO LOG-TEST-NAME.
+    MOVE DIV-NUM1            TO LOG-NUM1.
+    MOVE DIV-NUM2            TO LOG-NUM2.
+    MOVE DIV-EXPECTED-RESULT TO LOG-EXPECTED-RESULT.
+
+    IF DIV-NUM2 = ZERO
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "DIVZER" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestDivision Failed - division by zero rejected"
+    ELSE
+        MOVE DIV-NUM1 TO RESULT-NUM1
+        MOVE DIV-NUM2 TO RESULT-NUM2
+        MOVE "D"      TO RESULT-OPERATION
+
+        CALL 'Calculator' USING CALC-PARMS
+
+        IF RESULT-OVERFLOW
+            ADD 1 TO WS-FAIL-COUNT
+            MOVE "OVFLW" TO LOG-STATUS
+            MOVE ZERO TO LOG-ACTUAL-RESULT
+            DISPLAY "TestDivision Failed - overflow"
+        ELSE
+            MOVE RESULT-RESULT TO ACTUAL-RESULT
+            MOVE ACTUAL-RESULT TO LOG-ACTUAL-RESULT
+            COMPUTE WS-RESULT-DIFF = ACTUAL-RESULT - DIV-EXPECTED-RESULT
+            IF FUNCTION ABS(WS-RESULT-DIFF) <= DIV-TOLERANCE
+                ADD 1 TO WS-PASS-COUNT
+                MOVE "PASS" TO LOG-STATUS
+                DISPLAY "TestDivision Passed"
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                MOVE "FAIL" TO LOG-STATUS
+                DISPLAY "TestDivision Failed"
+            END-IF
+        END-IF
+    END-IF.
+
+    PERFORM LogResult.
+
+*>  A second case with a zero divisor, so the up-front guard above
+*>  actually has something to reject: DIV-NUM1/DIV-NUM2 alone never
+*>  drive it, since DIV-NUM2 is never loaded as zero.
+    MOVE "TestDivision-Zero" TO LOG-TEST-NAME.
+    MOVE DIV-ZERO-NUM1        TO LOG-NUM1.
+    MOVE DIV-ZERO-NUM2        TO LOG-NUM2.
+    MOVE ZERO                 TO LOG-EXPECTED-RESULT.
+
+    IF DIV-ZERO-NUM2 = ZERO
+        ADD 1 TO WS-PASS-COUNT
+        MOVE "PASS" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestDivision-Zero Passed - division by zero rejected"
+    ELSE
+        ADD 1 TO WS-FAIL-COUNT
+        MOVE "FAIL" TO LOG-STATUS
+        MOVE ZERO TO LOG-ACTUAL-RESULT
+        DISPLAY "TestDivision-Zero Failed - guard did not reject"
+    END-IF.
+
+    PERFORM LogResult.
+
+    DISPLAY "TestDivision finished.".
+
+LogResult.
+
+    MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+
+    WRITE CALC-LOG-RECORD.
