@@ -0,0 +1,43 @@
+*> Shared WORKING-STORAGE fields for the calculator regression checks
+*> in CALCTPRC.cpy. COPYed by both testCalculator.cbl and CALCSUITE.cbl
+*> so the two programs can't drift out of sync on field names/pictures
+*> the way the paragraphs themselves used to.
+01 ACTUAL-RESULT    PIC 9(6).
+01 WS-ADDITION-EOF  PIC X(1) VALUE "N".
+01 WS-ADDITION-FILE-STATUS PIC X(2).
+
+01 SUB-NUM1         PIC 9(5) VALUE 10.
+01 SUB-NUM2         PIC 9(5) VALUE 4.
+01 SUB-EXPECTED-RESULT PIC 9(6) VALUE 6.
+
+*> Operand pair that is guaranteed to go negative, so the up-front
+*> guard in TestSubtraction has a real case to reject.
+01 SUB-NEG-NUM1     PIC 9(5) VALUE 4.
+01 SUB-NEG-NUM2     PIC 9(5) VALUE 10.
+
+01 MUL-NUM1         PIC 9(5) VALUE 6.
+01 MUL-NUM2         PIC 9(5) VALUE 7.
+01 MUL-EXPECTED-RESULT PIC 9(6) VALUE 42.
+
+*> Operand pair whose product is guaranteed to overflow RESULT-RESULT
+*> PIC 9(6), so TestMultiplication has a real overflow case to trap.
+01 MUL-OVF-NUM1     PIC 9(5) VALUE 99999.
+01 MUL-OVF-NUM2     PIC 9(5) VALUE 99999.
+
+01 DIV-NUM1         PIC 9(5) VALUE 20.
+01 DIV-NUM2         PIC 9(5) VALUE 4.
+01 DIV-EXPECTED-RESULT PIC 9(6) VALUE 5.
+01 DIV-TOLERANCE       PIC 9(4) VALUE ZERO.
+
+*> Operand pair with a zero divisor, so the up-front guard in
+*> TestDivision has a real case to reject.
+01 DIV-ZERO-NUM1    PIC 9(5) VALUE 20.
+01 DIV-ZERO-NUM2    PIC 9(5) VALUE ZERO.
+
+01 WS-PASS-COUNT    PIC 9(4) VALUE ZERO.
+01 WS-FAIL-COUNT    PIC 9(4) VALUE ZERO.
+01 WS-LOG-FILE-STATUS PIC X(2).
+
+01 WS-PARM-FILE-STATUS PIC X(2).
+01 WS-PARM-EOF         PIC X(1) VALUE "N".
+01 WS-RESULT-DIFF      PIC S9(6).
