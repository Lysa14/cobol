@@ -0,0 +1,9 @@
+*> Record layout for the calculator test parameter file. One record
+*> per non-file-driven test case, keyed by test-case ID, carrying the
+*> expected result and the tolerance/rounding allowance to compare it
+*> against. Pulling these out of WORKING-STORAGE VALUE clauses means
+*> expected values can be changed without recompiling the program.
+01  CALC-PARM-RECORD.
+    05  PARM-TEST-ID            PIC X(20).
+    05  PARM-EXPECTED-RESULT    PIC 9(6).
+    05  PARM-TOLERANCE          PIC 9(4).
