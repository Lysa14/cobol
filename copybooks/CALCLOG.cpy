@@ -0,0 +1,10 @@
+*> Record layout for the CalculatorTest audit log. One record is
+*> appended per test case so the run leaves a durable pass/fail trail.
+01  CALC-LOG-RECORD.
+    05  LOG-TIMESTAMP       PIC X(26).
+    05  LOG-TEST-NAME       PIC X(20).
+    05  LOG-NUM1            PIC 9(5).
+    05  LOG-NUM2            PIC 9(5).
+    05  LOG-ACTUAL-RESULT   PIC 9(6).
+    05  LOG-EXPECTED-RESULT PIC 9(6).
+    05  LOG-STATUS          PIC X(6).
