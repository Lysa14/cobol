@@ -0,0 +1,12 @@
+*> Record layout for the CALCSUITE checkpoint file. One record is
+*> appended per test step once that step has run to completion, so a
+*> restarted run can tell which steps it already did and skip them.
+*> CKPT-PASS-COUNT/CKPT-FAIL-COUNT carry that step's own contribution
+*> to WS-PASS-COUNT/WS-FAIL-COUNT, so a restart that skips the step
+*> can fold its outcome back into the running totals instead of
+*> quietly forgetting whether it passed or failed.
+01  CKPT-RECORD.
+    05  CKPT-STEP-NAME      PIC X(20).
+    05  CKPT-STATUS         PIC X(8).
+    05  CKPT-PASS-COUNT     PIC 9(4).
+    05  CKPT-FAIL-COUNT     PIC 9(4).
