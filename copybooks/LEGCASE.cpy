@@ -0,0 +1,8 @@
+*> Record layout for the legacy manual-calculation file read by
+*> CALCRECON. One record per legacy figure being reconciled against a
+*> fresh CALL 'Calculator' result for the same operands/operation.
+01  LEGACY-TEST-RECORD.
+    05  LEGACY-NUM1         PIC 9(5).
+    05  LEGACY-NUM2         PIC 9(5).
+    05  LEGACY-OPERATION    PIC X(1).
+    05  LEGACY-RESULT       PIC 9(6).
