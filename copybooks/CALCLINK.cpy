@@ -0,0 +1,15 @@
+*> Shared layout for the parameters passed on CALL 'Calculator'.
+*> Both CalculatorTest (caller) and Calculator (callee) COPY this so
+*> the two sides of the CALL interface stay in sync.
+*> RESULT-STATUS reports back whether Calculator hit ON SIZE ERROR
+*> computing RESULT-RESULT, since Calculator traps and clears its own
+*> arithmetic overflow internally -- the caller has no other way to
+*> tell an overflowed zero apart from a genuine zero result.
+01  CALC-PARMS.
+    05  RESULT-NUM1      PIC 9(5).
+    05  RESULT-NUM2      PIC 9(5).
+    05  RESULT-OPERATION PIC X(1).
+    05  RESULT-RESULT    PIC 9(6).
+    05  RESULT-STATUS    PIC X(1).
+        88  RESULT-OK       VALUE "0".
+        88  RESULT-OVERFLOW VALUE "9".
